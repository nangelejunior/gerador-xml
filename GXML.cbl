@@ -27,9 +27,29 @@
        INPUT-OUTPUT                    SECTION.
       ******************************************************************
        FILE-CONTROL.
-           SELECT ARQS  ASSIGN TO 'SYS020.XML'
+           SELECT ARQS  ASSIGN TO DYNAMIC WS-DSN-ARQS
                   ORGANIZATION IS LINE SEQUENTIAL
                   FILE  STATUS IS WS-FS-SYS020.
+      *
+           SELECT ARQME ASSIGN TO 'CANMOT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE  STATUS IS WS-FS-CANMOT.
+      *
+           SELECT ARQDET ASSIGN TO 'DETTRAN'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE  STATUS IS WS-FS-DETTRAN.
+      *
+           SELECT PARM  ASSIGN TO 'SYSIN'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE  STATUS IS WS-FS-SYSIN.
+      *
+           SELECT RELAT ASSIGN TO 'SYSPRINT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE  STATUS IS WS-FS-SYSPRINT.
+      *
+           SELECT CKPT  ASSIGN TO 'GXMLCKPT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE  STATUS IS WS-FS-CKPT.
       *
       ******************************************************************
        DATA                            DIVISION.
@@ -45,6 +65,65 @@
       *
        01  FD-ARQS                 PIC     X(150).
       *
+      ******************************************************************
+      *                 ARQUIVO DE ENTRADA - MOTIVOS DE CANCELAMENTO    *
+      ******************************************************************
+       FD  ARQME
+           RECORDING MODE IS F
+           LABEL   RECORD IS STANDARD
+           BLOCK CONTAINS    0 RECORDS.
+      *
+       01  FD-ARQME.
+           05  FD-CDMOTICAN-ENT    PIC     9(05).
+           05  FD-DSMOTICAN-ENT    PIC     X(60).
+      *
+      ******************************************************************
+      *            ARQUIVO DE ENTRADA - DETALHE DE TRANSACAO (LISTA2)   *
+      ******************************************************************
+       FD  ARQDET
+           RECORDING MODE IS F
+           LABEL   RECORD IS STANDARD
+           BLOCK CONTAINS    0 RECORDS.
+      *
+       01  FD-ARQDET.
+           05  FD-CDDETALHE-ENT    PIC     9(05).
+           05  FD-DSDETALHE-ENT    PIC     X(60).
+      *
+      ******************************************************************
+      *            CARTAO DE PARAMETROS - CDTRAN / DATASET SAIDA        *
+      ******************************************************************
+       FD  PARM
+           RECORDING MODE IS F
+           LABEL   RECORD IS STANDARD
+           BLOCK CONTAINS    0 RECORDS.
+      *
+       01  FD-PARM.
+           05  FD-PARM-CDTRAN      PIC     X(08).
+           05  FD-PARM-DSNARQS     PIC     X(44).
+      *
+      ******************************************************************
+      *            RELATORIO DE CONTROLE (SYSOUT) DA EXECUCAO           *
+      ******************************************************************
+       FD  RELAT
+           RECORDING MODE IS F
+           LABEL   RECORD IS STANDARD
+           BLOCK CONTAINS    0 RECORDS.
+      *
+       01  FD-RELAT                PIC     X(132).
+      *
+      ******************************************************************
+      *          DATASET DE CHECKPOINT/RESTART DO LACO DE GRAVACAO      *
+      ******************************************************************
+       FD  CKPT
+           RECORDING MODE IS F
+           LABEL   RECORD IS STANDARD
+           BLOCK CONTAINS    0 RECORDS.
+      *
+       01  FD-CKPT-REG.
+           05  FD-CKPT-IND         PIC     9(05).
+           05  FD-CKPT-IND2        PIC     9(05).
+           05  FD-CKPT-FASE        PIC     X(01).
+      *
       ******************************************************************
        WORKING-STORAGE                 SECTION.
       ******************************************************************
@@ -59,6 +138,77 @@
              05    FILLER          PIC     X(12)         VALUE
                                    'AUXILIARES'.
              05    WS-FS-SYS020    PIC     X(02)         VALUE ZEROS.
+             05    WS-FS-CANMOT    PIC     X(02)         VALUE ZEROS.
+               88  CANMOT-OK                             VALUE '00'.
+               88  CANMOT-FIM                             VALUE '10'.
+             05    WS-FS-DETTRAN   PIC     X(02)         VALUE ZEROS.
+               88  DETTRAN-OK                             VALUE '00'.
+               88  DETTRAN-FIM                             VALUE '10'.
+             05    WS-FS-SYSIN     PIC     X(02)         VALUE ZEROS.
+               88  SYSIN-OK                              VALUE '00'.
+               88  SYSIN-FIM                              VALUE '10'.
+             05    WS-FS-SYSPRINT  PIC     X(02)         VALUE ZEROS.
+             05    WS-FS-CKPT      PIC     X(02)         VALUE ZEROS.
+               88  CKPT-OK                               VALUE '00'.
+               88  CKPT-FIM                               VALUE '10'.
+      *
+      ******************************************************************
+      *                    CHECKPOINT / RESTART DO LACO                 *
+      ******************************************************************
+           03      WS-CHECKPOINT.
+             05    FILLER          PIC     X(12)         VALUE
+                                   'CHECKPOINT'.
+             05    WS-IND-RESTART  PIC     9(05)         VALUE 1.
+             05    WS-IND2-RESTART PIC     9(05)         VALUE 1.
+             05    WS-FASE-RESTART PIC     X(01)         VALUE '1'.
+               88  CKPT-FASE-MOTCAN                      VALUE '1'.
+               88  CKPT-FASE-LISTA1                       VALUE '2'.
+               88  CKPT-FASE-LISTA2-ABERTA                VALUE '3'.
+               88  CKPT-FASE-LISTA2-FECHADA                VALUE '4'.
+               88  CKPT-FASE-TRAILER                      VALUE '5'.
+               88  CKPT-FASE-TAIL                          VALUE '6'.
+               88  CKPT-LISTA1-FEITA         VALUE '2' '3' '4' '5' '6'.
+               88  CKPT-LISTA2-ABERTA-FEITA      VALUE '3' '4' '5' '6'.
+               88  CKPT-LISTA2-FECHADA-FEITA         VALUE '4' '5' '6'.
+               88  CKPT-TRAILER-FEITA                    VALUE '5' '6'.
+               88  CKPT-TAIL-FEITA                            VALUE '6'.
+      *
+      ******************************************************************
+      *                   PARAMETROS DE EXECUCAO (SYSIN)                *
+      ******************************************************************
+           03      WS-PARAMETROS.
+             05    FILLER          PIC     X(12)         VALUE
+                                   'PARAMETROS'.
+             05    WS-DSN-ARQS     PIC     X(44)         VALUE
+                                   'SYS020.XML'.
+      *
+      ******************************************************************
+      *                            SWITCHES                             *
+      ******************************************************************
+           03      WS-SWITCHES.
+             05    FILLER          PIC     X(12)         VALUE
+                                   'SWITCHES'.
+             05    WS-SW-ERRO      PIC     X(01)         VALUE 'N'.
+               88  WS-ERRO-ENCONTRADO                    VALUE 'S'.
+               88  WS-SEM-ERRO                           VALUE 'N'.
+             05    WS-SW-FALHA-DADOS PIC   X(01)         VALUE 'N'.
+               88  WS-FALHA-DADOS                        VALUE 'S'.
+               88  WS-SEM-FALHA-DADOS                    VALUE 'N'.
+             05    WS-SW-CKPT-ABERTO PIC   X(01)         VALUE 'N'.
+               88  CKPT-ABERTO                           VALUE 'S'.
+               88  CKPT-FECHADO                          VALUE 'N'.
+             05    WS-SW-ARQS-ABERTO PIC   X(01)         VALUE 'N'.
+               88  ARQS-ABERTO                           VALUE 'S'.
+               88  ARQS-FECHADO                          VALUE 'N'.
+      *
+      ******************************************************************
+      *                     VERIFICACAO DE STATUS                      *
+      ******************************************************************
+           03      WS-STATUS-CHECK.
+             05    FILLER          PIC     X(12)         VALUE
+                                   'STATUSCHECK'.
+             05    WS-OPER-ATUAL   PIC     X(05)         VALUE SPACES.
+             05    WS-OPER-CKPT    PIC     X(10)         VALUE SPACES.
       *
       ******************************************************************
       *                          ACUMULADORES                          *
@@ -67,7 +217,26 @@
              05    FILLER          PIC     X(12)         VALUE
                                    'ACUMULADORES'.
              05    WS-IND          PIC    S9(05) COMP    VALUE ZEROS.
+             05    WS-IND2         PIC    S9(05) COMP    VALUE ZEROS.
              05    WS-CONT         PIC    S9(07) COMP-3  VALUE ZEROS.
+             05    WS-QTDE-GRAVADA PIC     9(04)         VALUE ZEROS.
+             05    WS-QTDE-GRAVADA2 PIC    9(04)         VALUE ZEROS.
+      *
+      ******************************************************************
+      *                    RELATORIO DE CONTROLE (SYSOUT)               *
+      ******************************************************************
+           03      WS-RELATORIO.
+             05    FILLER          PIC     X(12)         VALUE
+                                   'RELATORIO'.
+             05    WS-LINHA-RELAT  PIC     X(132)        VALUE SPACES.
+      *
+      ******************************************************************
+      *              SCRUB DE CARACTERES ESPECIAIS DO XML               *
+      ******************************************************************
+           03      WS-SCRUB.
+             05    FILLER          PIC     X(12)         VALUE
+                                   'SCRUB'.
+             05    WS-SCRUB-CAMPO  PIC     X(60)         VALUE SPACES.
       *
       ******************************************************************
       *                              XML                               *
@@ -136,6 +305,11 @@
                    'QTDECAN="'.
              03    QTDECAN-WXML    PIC     9(04)         VALUE ZEROS.
              03    FILLER          PIC     X(02)         VALUE '" '.
+      *
+             03    FILLER          PIC     X(09)         VALUE
+                   'QTDEDET="'.
+             03    QTDEDET-WXML    PIC     9(04)         VALUE ZEROS.
+             03    FILLER          PIC     X(02)         VALUE '" '.
       *
              03    FILLER          PIC     X(02)         VALUE '/>'.
       *
@@ -167,6 +341,56 @@
        01          BARRALISTA-WXML PIC     X(09)         VALUE
                    '</LISTA1>'.
       *
+      *------------<LISTA 2>-------------------------------------------*
+       01          LISTA2-WXML.
+             03    FILLER          PIC     X(08)         VALUE
+                   '<LISTA2>'.
+      *
+       01          DETALHES-WXML   OCCURS  1000 TIMES
+                   DEPENDING        ON QTDEDET-WXML.
+      *
+             03    DETTRAN-WXML.
+               05  FILLER          PIC     X(09)         VALUE
+                   '<DETTRAN '.
+      *
+               05  FILLER          PIC     X(11)         VALUE
+                   'CDDETALHE="'.
+               05  CDDETALHE-WXML  PIC     9(05)         VALUE ZEROS.
+               05  FILLER          PIC     X(02)         VALUE '" '.
+      *
+               05  FILLER          PIC     X(11)         VALUE
+                   'DSDETALHE="'.
+               05  DSDETALHE-WXML  PIC     X(60)         VALUE SPACES.
+               05  FILLER          PIC     X(02)         VALUE '" '.
+      *
+               05  FILLER          PIC     X(02)         VALUE '/>'.
+      *
+      *------------<BARRALISTA 2>--------------------------------------*
+       01          BARRALISTA2-WXML PIC    X(09)         VALUE
+                   '</LISTA2>'.
+      *
+      *------------<TRAILER>-------------------------------------------*
+       01          TRAILER-WXML.
+             03    FILLER          PIC     X(09)         VALUE
+                   '<TRAILER '.
+      *
+             03    FILLER          PIC     X(10)         VALUE
+                   'QTDEDECL="'.
+             03    QTDEDECL-WXML   PIC     9(04)         VALUE ZEROS.
+             03    FILLER          PIC     X(02)         VALUE '" '.
+      *
+             03    FILLER          PIC     X(10)         VALUE
+                   'QTDEGRAV="'.
+             03    QTDEGRAV-WXML   PIC     9(04)         VALUE ZEROS.
+             03    FILLER          PIC     X(02)         VALUE '" '.
+      *
+             03    FILLER          PIC     X(09)         VALUE
+                   'CONFERE="'.
+             03    CONFERE-WXML    PIC     X(01)         VALUE 'N'.
+             03    FILLER          PIC     X(02)         VALUE '" '.
+      *
+             03    FILLER          PIC     X(02)         VALUE '/>'.
+      *
       *------------<BARRAROOT>-----------------------------------------*
        01          BARRAROOT-WXML  PIC     X(07)         VALUE
                    '</ROOT>'.
@@ -201,7 +425,11 @@
       *
            PERFORM RTINICIAR.
       *
-           PERFORM RTPROCESSAR.
+           IF WS-SEM-ERRO
+               PERFORM RTPROCESSAR
+           END-IF.
+      *
+           PERFORM RTRELATORIO.
       *
            PERFORM RTFINALIZAR.
       *
@@ -214,7 +442,71 @@
        RTINICIAR                       SECTION.
       ******************************************************************
       *
-           OPEN OUTPUT ARQS.
+           OPEN INPUT  PARM.
+      *
+           IF WS-FS-SYSIN EQUAL '00'
+               READ PARM
+                   AT END MOVE '10'    TO WS-FS-SYSIN
+               END-READ
+           END-IF.
+      *
+           IF SYSIN-OK
+               IF FD-PARM-CDTRAN      NOT = SPACES
+                   MOVE FD-PARM-CDTRAN TO CAB-CDTRAN
+               END-IF
+               IF FD-PARM-DSNARQS     NOT = SPACES
+                   MOVE FD-PARM-DSNARQS TO WS-DSN-ARQS
+               END-IF
+           END-IF.
+      *
+           CLOSE PARM.
+      *
+           OPEN INPUT  CKPT.
+      *
+           MOVE ZEROS                  TO FD-CKPT-IND.
+           MOVE ZEROS                  TO FD-CKPT-IND2.
+           MOVE SPACES                 TO FD-CKPT-FASE.
+      *
+           IF WS-FS-CKPT EQUAL '00'
+               PERFORM UNTIL CKPT-FIM
+                   READ CKPT
+                       AT END SET CKPT-FIM TO TRUE
+                   END-READ
+               END-PERFORM
+           END-IF.
+      *
+           IF FD-CKPT-IND GREATER ZERO
+               COMPUTE WS-IND-RESTART = FD-CKPT-IND + 1
+           END-IF.
+      *
+           IF FD-CKPT-IND2 GREATER ZERO
+               COMPUTE WS-IND2-RESTART = FD-CKPT-IND2 + 1
+           END-IF.
+      *
+           IF FD-CKPT-FASE NOT = SPACES
+               MOVE FD-CKPT-FASE       TO WS-FASE-RESTART
+           END-IF.
+      *
+           CLOSE CKPT.
+      *
+           IF WS-IND-RESTART GREATER 1
+               OPEN EXTEND ARQS
+           ELSE
+               OPEN OUTPUT ARQS
+           END-IF.
+      *
+           MOVE 'OPEN'                 TO WS-OPER-ATUAL.
+           PERFORM RTCHKSTATUS.
+      *
+           IF WS-SEM-ERRO
+               SET ARQS-ABERTO         TO TRUE
+           END-IF.
+      *
+           OPEN OUTPUT RELAT.
+      *
+           OPEN INPUT  ARQME.
+      *
+           OPEN INPUT  ARQDET.
       *
            MOVE 1                      TO WS-IND.
       *
@@ -227,54 +519,367 @@
        RTPROCESSAR                     SECTION.
       ******************************************************************
       *
-           MOVE ZEROS                  TO RETORNO-WXML
-                                          SQLCODE-WXML.
-           MOVE 'TRANSACAO EXECUTADA COM SUCESSO'
-                                       TO MENSAGEM-WXML.
+      *--------------------------------------------------------------*
+      *        LEITURA DOS MOTIVOS DE CANCELAMENTO (LISTA1)           *
+      *--------------------------------------------------------------*
+           READ ARQME
+               AT END MOVE '10'        TO WS-FS-CANMOT
+           END-READ.
+      *
+           IF NOT CANMOT-OK AND NOT CANMOT-FIM
+               SET WS-FALHA-DADOS      TO TRUE
+           END-IF.
+      *
+           IF NOT CANMOT-FIM AND WS-SEM-FALHA-DADOS
+               MOVE FD-CDMOTICAN-ENT   TO CDMOTICAN-WXML
+               MOVE FD-DSMOTICAN-ENT   TO WS-SCRUB-CAMPO
+               PERFORM RTSCRUB
+               MOVE WS-SCRUB-CAMPO     TO DSMOTICAN-WXML
+           END-IF.
+      *
+           PERFORM UNTIL CANMOT-FIM OR WS-ERRO-ENCONTRADO
+                             OR WS-FALHA-DADOS
+               IF WS-IND GREATER 1000
+                   DISPLAY 'GXML01 - ERRO: QTDE MOTIVOS CANCELAMENTO'
+                   DISPLAY 'EXCEDE LIMITE DE 1000 OCORRENCIAS DA LISTA1'
+                   SET WS-ERRO-ENCONTRADO TO TRUE
+               ELSE
+                   MOVE FD-CDMOTICAN-ENT TO CDMOTICAN1-WXML(WS-IND)
+                   MOVE FD-DSMOTICAN-ENT TO WS-SCRUB-CAMPO
+                   PERFORM RTSCRUB
+                   MOVE WS-SCRUB-CAMPO TO DSMOTICAN1-WXML(WS-IND)
+                   ADD  1              TO   WS-IND
+                   READ ARQME
+                       AT END MOVE '10' TO WS-FS-CANMOT
+                   END-READ
+                   IF NOT CANMOT-OK AND NOT CANMOT-FIM
+                       SET WS-FALHA-DADOS TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+      *
+           COMPUTE QTDECAN-WXML = WS-IND - 1.
+      *
+      *--------------------------------------------------------------*
+      *        LEITURA DO DETALHE DE TRANSACAO (LISTA2)               *
+      *--------------------------------------------------------------*
+           MOVE 1                      TO WS-IND2.
+      *
+           IF WS-SEM-ERRO AND WS-SEM-FALHA-DADOS
+               IF DETTRAN-OK
+                   READ ARQDET
+                       AT END MOVE '10' TO WS-FS-DETTRAN
+                   END-READ
+               ELSE
+                   MOVE '10'           TO WS-FS-DETTRAN
+               END-IF
+           ELSE
+               MOVE '10'               TO WS-FS-DETTRAN
+           END-IF.
+      *
+           PERFORM UNTIL DETTRAN-FIM OR WS-ERRO-ENCONTRADO
+                             OR WS-FALHA-DADOS
+               IF WS-IND2 GREATER 1000
+                   DISPLAY 'GXML01 - ERRO: QTDE DETALHE DE TRANSACAO'
+                   DISPLAY 'EXCEDE LIMITE DE 1000 OCORRENCIAS DA LISTA2'
+                   SET WS-ERRO-ENCONTRADO TO TRUE
+               ELSE
+                   MOVE FD-CDDETALHE-ENT TO CDDETALHE-WXML(WS-IND2)
+                   MOVE FD-DSDETALHE-ENT TO WS-SCRUB-CAMPO
+                   PERFORM RTSCRUB
+                   MOVE WS-SCRUB-CAMPO TO DSDETALHE-WXML(WS-IND2)
+                   ADD  1              TO   WS-IND2
+                   READ ARQDET
+                       AT END MOVE '10' TO WS-FS-DETTRAN
+                   END-READ
+                   IF NOT DETTRAN-OK AND NOT DETTRAN-FIM
+                       SET WS-FALHA-DADOS TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
       *
+           COMPUTE QTDEDET-WXML = WS-IND2 - 1.
+      *
+      *--------------------------------------------------------------*
+      *        MONTAGEM DO STATUS FINAL DO BLOCO CAB                  *
+      *--------------------------------------------------------------*
+           IF WS-ERRO-ENCONTRADO
+               MOVE 016             TO RETORNO-WXML
+               MOVE -904             TO SQLCODE-WXML
+               MOVE 'ERRO: LIMITE DE OCORRENCIAS DA LISTA EXCEDIDO'
+                                    TO MENSAGEM-WXML
+           ELSE
+           IF WS-FALHA-DADOS
+               MOVE 012             TO RETORNO-WXML
+               MOVE -904             TO SQLCODE-WXML
+               MOVE 'ERRO NA LEITURA DOS DADOS DE ORIGEM'
+                                    TO MENSAGEM-WXML
+           ELSE
+           IF QTDECAN-WXML EQUAL ZEROS
+               MOVE 004             TO RETORNO-WXML
+               MOVE 100             TO SQLCODE-WXML
+               MOVE 'NENHUM MOTIVO DE CANCELAMENTO ENCONTRADO'
+                                    TO MENSAGEM-WXML
+           ELSE
+               MOVE ZEROS           TO RETORNO-WXML
+                                       SQLCODE-WXML
+               MOVE 'TRANSACAO EXECUTADA COM SUCESSO'
+                                    TO MENSAGEM-WXML
+           END-IF
+           END-IF
+           END-IF.
+      *
+           MOVE ZEROS                  TO WS-CONT.
            INSPECT MENSAGEM-WXML       TALLYING WS-CONT
                                        FOR CHARACTERS BEFORE '   '.
       *
            MOVE WS-CONT                TO TAMRESP-WXML.
-           MOVE 00001                  TO CDMOTICAN-WXML.
-           MOVE 'TESTE: 0001'          TO DSMOTICAN-WXML.
-           MOVE 1000                   TO QTDECAN-WXML.
-      *
-           PERFORM                     UNTIL WS-IND GREATER 1000
-               MOVE WS-IND             TO   CDMOTICAN1-WXML(WS-IND)
-               STRING 'TESTE: ' WS-IND DELIMITED BY SIZE
-                                       INTO DSMOTICAN1-WXML(WS-IND)
-               ADD  1                  TO   WS-IND
-           END-PERFORM.
-      *
-           WRITE FD-ARQS               FROM XML-WXML.
-           WRITE FD-ARQS               FROM ROOT-WXML.
-           WRITE FD-ARQS               FROM CAB-WXML.
-           WRITE FD-ARQS               FROM DADOS-WXML.
-           WRITE FD-ARQS               FROM LISTA-WXML.
-      *
-           MOVE  1                     TO    WS-IND.
       *
-           PERFORM                     UNTIL WS-IND GREATER QTDECAN-WXML
+           IF WS-SEM-ERRO AND WS-IND-RESTART EQUAL 1
+               WRITE FD-ARQS           FROM XML-WXML
+               MOVE 'WRITE'            TO WS-OPER-ATUAL
+               PERFORM RTCHKSTATUS
+           END-IF.
+      *
+           IF WS-SEM-ERRO AND WS-IND-RESTART EQUAL 1
+               WRITE FD-ARQS           FROM ROOT-WXML
+               MOVE 'WRITE'            TO WS-OPER-ATUAL
+               PERFORM RTCHKSTATUS
+           END-IF.
+      *
+           IF WS-SEM-ERRO AND WS-IND-RESTART EQUAL 1
+               WRITE FD-ARQS           FROM CAB-WXML
+               MOVE 'WRITE'            TO WS-OPER-ATUAL
+               PERFORM RTCHKSTATUS
+           END-IF.
+      *
+           IF WS-SEM-ERRO AND WS-IND-RESTART EQUAL 1
+               WRITE FD-ARQS           FROM DADOS-WXML
+               MOVE 'WRITE'            TO WS-OPER-ATUAL
+               PERFORM RTCHKSTATUS
+           END-IF.
+      *
+           IF WS-SEM-ERRO AND WS-IND-RESTART EQUAL 1
+               WRITE FD-ARQS           FROM LISTA-WXML
+               MOVE 'WRITE'            TO WS-OPER-ATUAL
+               PERFORM RTCHKSTATUS
+           END-IF.
+      *
+           COMPUTE WS-QTDE-GRAVADA = WS-IND-RESTART - 1.
+           COMPUTE WS-QTDE-GRAVADA2 = WS-IND2-RESTART - 1.
+      *
+           MOVE  WS-IND-RESTART        TO    WS-IND.
+      *
+           IF WS-SEM-ERRO
+               OPEN OUTPUT CKPT
+               MOVE 'OPEN'             TO    WS-OPER-CKPT
+               PERFORM RTCHKCKPT
+               IF WS-SEM-ERRO
+                   SET CKPT-ABERTO     TO TRUE
+                   PERFORM RTCHECKPOINT
+               END-IF
+           END-IF.
+      *
+           PERFORM UNTIL WS-IND GREATER QTDECAN-WXML
+                             OR WS-ERRO-ENCONTRADO
                WRITE FD-ARQS           FROM  MOTCAN-WXML(WS-IND)
+               MOVE 'WRITE'            TO    WS-OPER-ATUAL
+               PERFORM RTCHKSTATUS
+               IF WS-SEM-ERRO
+                   ADD 1               TO    WS-QTDE-GRAVADA
+                   PERFORM RTCHECKPOINT
+               END-IF
                ADD   1                 TO    WS-IND
            END-PERFORM.
       *
-           WRITE FD-ARQS               FROM BARRALISTA-WXML.
-           WRITE FD-ARQS               FROM BARRAROOT-WXML.
+      *--------------------------------------------------------------*
+      *        RECONCILIACAO: QTDE GRAVADA X QTDECAN-WXML DECLARADO    *
+      *--------------------------------------------------------------*
+           MOVE QTDECAN-WXML           TO    QTDEDECL-WXML.
+           MOVE WS-QTDE-GRAVADA        TO    QTDEGRAV-WXML.
+      *
+           IF WS-SEM-ERRO
+               IF WS-QTDE-GRAVADA EQUAL QTDECAN-WXML
+                   MOVE 'S'            TO    CONFERE-WXML
+               ELSE
+                   MOVE 'N'            TO    CONFERE-WXML
+                   DISPLAY 'GXML01 - ALERTA: QTDE GRAVADA DIVERGE DE '
+                           'QTDECAN-WXML DECLARADO NO DADOS-WXML'
+               END-IF
+           END-IF.
+      *
+      *--------------------------------------------------------------*
+      *        FECHAMENTO DA LISTA1 - NAO REPETIR NUM RESTART         *
+      *--------------------------------------------------------------*
+           IF WS-SEM-ERRO AND NOT CKPT-LISTA1-FEITA
+               WRITE FD-ARQS           FROM BARRALISTA-WXML
+               MOVE 'WRITE'            TO WS-OPER-ATUAL
+               PERFORM RTCHKSTATUS
+               IF WS-SEM-ERRO
+                   SET CKPT-FASE-LISTA1 TO TRUE
+                   PERFORM RTCHECKPOINT
+               END-IF
+           END-IF.
+      *
+      *--------------------------------------------------------------*
+      *        GRAVACAO DO BLOCO LISTA2 (DETALHE DE TRANSACAO)        *
+      *--------------------------------------------------------------*
+           IF WS-SEM-ERRO AND NOT CKPT-LISTA2-ABERTA-FEITA
+               WRITE FD-ARQS           FROM LISTA2-WXML
+               MOVE 'WRITE'            TO WS-OPER-ATUAL
+               PERFORM RTCHKSTATUS
+               IF WS-SEM-ERRO
+                   SET CKPT-FASE-LISTA2-ABERTA TO TRUE
+                   PERFORM RTCHECKPOINT
+               END-IF
+           END-IF.
+      *
+           MOVE WS-IND2-RESTART        TO WS-IND2.
+      *
+           PERFORM UNTIL WS-IND2 GREATER QTDEDET-WXML
+                             OR WS-ERRO-ENCONTRADO
+               WRITE FD-ARQS           FROM  DETTRAN-WXML(WS-IND2)
+               MOVE 'WRITE'            TO    WS-OPER-ATUAL
+               PERFORM RTCHKSTATUS
+               IF WS-SEM-ERRO
+                   ADD 1               TO    WS-QTDE-GRAVADA2
+                   PERFORM RTCHECKPOINT
+               END-IF
+               ADD   1                 TO    WS-IND2
+           END-PERFORM.
+      *
+           IF WS-SEM-ERRO AND NOT CKPT-LISTA2-FECHADA-FEITA
+               WRITE FD-ARQS           FROM BARRALISTA2-WXML
+               MOVE 'WRITE'            TO WS-OPER-ATUAL
+               PERFORM RTCHKSTATUS
+               IF WS-SEM-ERRO
+                   SET CKPT-FASE-LISTA2-FECHADA TO TRUE
+                   PERFORM RTCHECKPOINT
+               END-IF
+           END-IF.
+      *
+           IF WS-SEM-ERRO AND NOT CKPT-TRAILER-FEITA
+               WRITE FD-ARQS           FROM TRAILER-WXML
+               MOVE 'WRITE'            TO WS-OPER-ATUAL
+               PERFORM RTCHKSTATUS
+               IF WS-SEM-ERRO
+                   SET CKPT-FASE-TRAILER TO TRUE
+                   PERFORM RTCHECKPOINT
+               END-IF
+           END-IF.
+      *
+           IF WS-SEM-ERRO AND NOT CKPT-TAIL-FEITA
+               WRITE FD-ARQS           FROM BARRAROOT-WXML
+               MOVE 'WRITE'            TO WS-OPER-ATUAL
+               PERFORM RTCHKSTATUS
+               IF WS-SEM-ERRO
+                   SET CKPT-FASE-TAIL  TO TRUE
+                   PERFORM RTCHECKPOINT
+               END-IF
+           END-IF.
+      *
+           IF CKPT-ABERTO
+               CLOSE CKPT
+               SET CKPT-FECHADO        TO TRUE
+           END-IF.
       *
       ******************************************************************
        RTPROCESSAR-EXIT.               EXIT.
       ******************************************************************
       ******************************************************************
+      *                   ROTINA DE RELATORIO (SYSOUT)                  *
+      ******************************************************************
+       RTRELATORIO                     SECTION.
+      ******************************************************************
+      *
+           MOVE SPACES                 TO WS-LINHA-RELAT.
+           STRING 'GXML01 - TRANSACAO.......: ' CAB-CDTRAN
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RELAT.
+           WRITE FD-RELAT              FROM WS-LINHA-RELAT.
+      *
+           MOVE SPACES                 TO WS-LINHA-RELAT.
+           STRING 'GXML01 - TAMRESP.........: ' TAMRESP-WXML
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RELAT.
+           WRITE FD-RELAT              FROM WS-LINHA-RELAT.
+      *
+           MOVE SPACES                 TO WS-LINHA-RELAT.
+           STRING 'GXML01 - RETORNO.........: ' RETORNO-WXML
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RELAT.
+           WRITE FD-RELAT              FROM WS-LINHA-RELAT.
+      *
+           MOVE SPACES                 TO WS-LINHA-RELAT.
+           STRING 'GXML01 - SQLCODE.........: ' SQLCODE-WXML
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RELAT.
+           WRITE FD-RELAT              FROM WS-LINHA-RELAT.
+      *
+           MOVE SPACES                 TO WS-LINHA-RELAT.
+           STRING 'GXML01 - MENSAGEM........: ' MENSAGEM-WXML
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RELAT.
+           WRITE FD-RELAT              FROM WS-LINHA-RELAT.
+      *
+           MOVE SPACES                 TO WS-LINHA-RELAT.
+           STRING 'GXML01 - QTDE MOTICAN GRAVADOS: ' WS-QTDE-GRAVADA
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RELAT.
+           WRITE FD-RELAT              FROM WS-LINHA-RELAT.
+      *
+           MOVE SPACES                 TO WS-LINHA-RELAT.
+           STRING 'GXML01 - QTDE DETALHE GRAVADOS: ' WS-QTDE-GRAVADA2
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RELAT.
+           WRITE FD-RELAT              FROM WS-LINHA-RELAT.
+      *
+           MOVE SPACES                 TO WS-LINHA-RELAT.
+           STRING 'GXML01 - CONFERE QTDE GRAVADA....: ' CONFERE-WXML
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RELAT.
+           WRITE FD-RELAT              FROM WS-LINHA-RELAT.
+      *
+      ******************************************************************
+       RTRELATORIO-EXIT.               EXIT.
+      ******************************************************************
+      ******************************************************************
       *                          ROTINA FINAL                          *
       ******************************************************************
        RTFINALIZAR                     SECTION.
       ******************************************************************
       *
-           CLOSE ARQS.
+           IF ARQS-ABERTO
+               CLOSE ARQS
+               SET ARQS-FECHADO        TO TRUE
+               MOVE 'CLOSE'            TO WS-OPER-ATUAL
+               PERFORM RTCHKSTATUS
+           END-IF.
+      *
+           CLOSE ARQME.
+      *
+           CLOSE ARQDET.
+      *
+           CLOSE RELAT.
+      *
+           IF WS-SEM-ERRO
+               MOVE ZEROS              TO FD-CKPT-IND
+               MOVE ZEROS              TO FD-CKPT-IND2
+               MOVE '1'                TO FD-CKPT-FASE
+               OPEN OUTPUT CKPT
+               MOVE 'OPEN'             TO WS-OPER-CKPT
+               PERFORM RTCHKCKPT
+               IF WS-SEM-ERRO
+                   WRITE FD-CKPT-REG
+                   CLOSE CKPT
+               END-IF
+           END-IF.
       *
-           MOVE ZEROS                  TO RETURN-CODE.
+           IF WS-ERRO-ENCONTRADO OR WS-FALHA-DADOS
+               MOVE 16                 TO RETURN-CODE
+           ELSE
+               MOVE ZEROS              TO RETURN-CODE
+           END-IF.
       *
            GOBACK.
       *
@@ -282,5 +887,82 @@
        RTFINALIZAR-EXIT.               EXIT.
       ******************************************************************
       ******************************************************************
+      *                      ROTINA DE VERIFICACAO                     *
+      ******************************************************************
+       RTCHKSTATUS                     SECTION.
+      ******************************************************************
+      *
+           IF WS-FS-SYS020 NOT = '00'
+               DISPLAY 'GXML01 - ERRO DE I/O NO ARQUIVO SYS020.XML'
+               DISPLAY 'GXML01 - OPERACAO.......: ' WS-OPER-ATUAL
+               DISPLAY 'GXML01 - FILE STATUS....: ' WS-FS-SYS020
+               SET WS-ERRO-ENCONTRADO  TO TRUE
+               MOVE 016                TO RETORNO-WXML
+               MOVE -904               TO SQLCODE-WXML
+               MOVE 'ERRO DE E/S NO ARQUIVO SYS020.XML'
+                                       TO MENSAGEM-WXML
+               MOVE ZEROS              TO WS-CONT
+               INSPECT MENSAGEM-WXML   TALLYING WS-CONT
+                                       FOR CHARACTERS BEFORE '   '
+               MOVE WS-CONT            TO TAMRESP-WXML
+           END-IF.
+      *
+      ******************************************************************
+       RTCHKSTATUS-EXIT.               EXIT.
+      ******************************************************************
+      ******************************************************************
+      *             ROTINA DE VERIFICACAO DO ARQUIVO DE CHECKPOINT      *
+      ******************************************************************
+       RTCHKCKPT                       SECTION.
+      ******************************************************************
+      *
+           IF WS-FS-CKPT NOT = '00'
+               DISPLAY 'GXML01 - ERRO DE I/O NO ARQUIVO GXMLCKPT'
+               DISPLAY 'GXML01 - OPERACAO.......: ' WS-OPER-CKPT
+               DISPLAY 'GXML01 - FILE STATUS....: ' WS-FS-CKPT
+               SET WS-ERRO-ENCONTRADO  TO TRUE
+               MOVE 016                TO RETORNO-WXML
+               MOVE -904               TO SQLCODE-WXML
+               MOVE 'ERRO DE E/S NO ARQUIVO DE CHECKPOINT'
+                                       TO MENSAGEM-WXML
+               MOVE ZEROS              TO WS-CONT
+               INSPECT MENSAGEM-WXML   TALLYING WS-CONT
+                                       FOR CHARACTERS BEFORE '   '
+               MOVE WS-CONT            TO TAMRESP-WXML
+           END-IF.
+      *
+      ******************************************************************
+       RTCHKCKPT-EXIT.                 EXIT.
+      ******************************************************************
+      ******************************************************************
+      *                  ROTINA DE SCRUB DE CARACTERES XML              *
+      ******************************************************************
+       RTSCRUB                         SECTION.
+      ******************************************************************
+      *
+           INSPECT WS-SCRUB-CAMPO      REPLACING ALL '"' BY ''''.
+           INSPECT WS-SCRUB-CAMPO      REPLACING ALL '&' BY '+'.
+           INSPECT WS-SCRUB-CAMPO      REPLACING ALL '<' BY '('.
+           INSPECT WS-SCRUB-CAMPO      REPLACING ALL '>' BY ')'.
+      *
+      ******************************************************************
+       RTSCRUB-EXIT.                   EXIT.
+      ******************************************************************
+      ******************************************************************
+      *              ROTINA DE CHECKPOINT DO LACO DE GRAVACAO           *
+      ******************************************************************
+       RTCHECKPOINT                    SECTION.
+      ******************************************************************
+      *
+           MOVE WS-QTDE-GRAVADA        TO FD-CKPT-IND.
+           MOVE WS-QTDE-GRAVADA2       TO FD-CKPT-IND2.
+           MOVE WS-FASE-RESTART        TO FD-CKPT-FASE.
+      *
+           WRITE FD-CKPT-REG.
+      *
+      ******************************************************************
+       RTCHECKPOINT-EXIT.              EXIT.
+      ******************************************************************
+      ******************************************************************
       *                        FIM DO PROGRAMA                         *
       ******************************************************************
